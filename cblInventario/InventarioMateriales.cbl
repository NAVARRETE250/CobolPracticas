@@ -7,27 +7,123 @@
            SELECT MATERIAL-FILE ASSIGN TO "MATERIA.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS MAT-ID
+               RECORD KEY IS MAT-CLAVE
                FILE STATUS IS FS-STATUS.
 
+           SELECT MOVIMIENTOS-FILE ASSIGN TO "MOVIMIENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS-MOV.
+
+           SELECT ORDEN-COMPRA-FILE ASSIGN TO "ORDEN-COMPRA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS-OC.
+
+           SELECT CONTEO-FISICO-FILE ASSIGN TO "CONTEO-FISICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS-CF.
+
+           SELECT DISCREPANCIAS-FILE ASSIGN TO "DISCREPANCIAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS-DISC.
+
+           SELECT BACKUP-FILE ASSIGN DYNAMIC WS-BACKUP-NOMBRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BK-CLAVE
+               FILE STATUS IS FS-STATUS-BK.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MATERIAL-FILE.
        01  MATERIAL-REG.
-           05 MAT-ID            PIC 9(05).
+           05 MAT-CLAVE.
+              10 MAT-ID         PIC 9(05).
+              10 MAT-ALMACEN    PIC X(04).
            05 MAT-NOMBRE        PIC X(20).
            05 MAT-CANTIDAD      PIC 9(06).
            05 MAT-MINIMO        PIC 9(04).
+           05 MAT-COSTO-UNITARIO PIC 9(06)V99.
+
+       FD  MOVIMIENTOS-FILE.
+       01  MOVIMIENTO-LINEA     PIC X(100).
+
+       FD  ORDEN-COMPRA-FILE.
+       01  ORDEN-COMPRA-LINEA   PIC X(80).
+
+       FD  CONTEO-FISICO-FILE.
+       01  CONTEO-REG.
+           05 CONT-ID           PIC 9(05).
+           05 CONT-CANTIDAD     PIC 9(06).
+
+       FD  DISCREPANCIAS-FILE.
+       01  DISCREPANCIA-LINEA   PIC X(90).
+
+       FD  BACKUP-FILE.
+       01  BACKUP-REG.
+           05 BK-CLAVE.
+              10 BK-ID              PIC 9(05).
+              10 BK-ALMACEN         PIC X(04).
+           05 BK-NOMBRE             PIC X(20).
+           05 BK-CANTIDAD           PIC 9(06).
+           05 BK-MINIMO             PIC 9(04).
+           05 BK-COSTO-UNITARIO     PIC 9(06)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05 FS-STATUS         PIC XX.
+           05 FS-STATUS-MOV     PIC XX.
+           05 FS-STATUS-OC      PIC XX.
+           05 FS-STATUS-CF      PIC XX.
+           05 FS-STATUS-DISC    PIC XX.
            05 WS-OPCION         PIC 9.
            05 WS-FIN            PIC X VALUE 'N'.
            05 WS-GASTO          PIC 9(06).
+           05 WS-OC-CANTIDAD    PIC 9(06).
+           05 WS-PARM-EJECUCION PIC X(10).
+           05 WS-EOF-CONTEO     PIC X VALUE 'N'.
+           05 WS-CF-DIFERENCIA  PIC S9(06).
+           05 WS-CF-TOTAL-MATERIAL PIC 9(06).
+           05 WS-CF-ENCONTRADO  PIC X VALUE 'N'.
+           05 WS-CF-NOMBRE      PIC X(20).
+           05 WS-DATOS-VALIDOS  PIC X VALUE 'N'.
+           05 WS-VAL-SUBTOTAL   PIC 9(12)V99.
+           05 WS-VAL-TOTAL      PIC 9(14)V99.
+           05 FS-STATUS-BK      PIC XX.
+           05 WS-EOF-BACKUP     PIC X VALUE 'N'.
+           05 WS-BACKUP-NOMBRE  PIC X(30).
+
+       01  WS-FECHA-BACKUP.
+           05 WS-BK-ANIO        PIC 9(04).
+           05 WS-BK-MES         PIC 9(02).
+           05 WS-BK-DIA         PIC 9(02).
+           05 FILLER            PIC X(13).
+
+       01  WS-MOVIMIENTO.
+           05 WS-MOV-CANT-ANTES    PIC 9(06).
+           05 WS-MOV-CANT-DESPUES  PIC 9(06).
+           05 WS-MOV-TIPO          PIC X(10).
+           05 WS-MOV-FECHA-HORA.
+              10 WS-MOV-ANIO       PIC 9(04).
+              10 WS-MOV-MES        PIC 9(02).
+              10 WS-MOV-DIA        PIC 9(02).
+              10 WS-MOV-HORA       PIC 9(02).
+              10 WS-MOV-MINUTO     PIC 9(02).
+              10 WS-MOV-SEGUNDO    PIC 9(02).
+              10 FILLER            PIC X(06).
+
+       01  WS-TRANSFERENCIA.
+           05 WS-TRF-ID           PIC 9(05).
+           05 WS-TRF-ORIGEN       PIC X(04).
+           05 WS-TRF-DESTINO      PIC X(04).
+           05 WS-TRF-CANTIDAD     PIC 9(06).
+           05 WS-TRF-NOMBRE       PIC X(20).
+           05 WS-TRF-MINIMO       PIC 9(04).
+           05 WS-TRF-COSTO        PIC 9(06)V99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           ACCEPT WS-PARM-EJECUCION FROM COMMAND-LINE
+           PERFORM RESPALDAR-MATERIAL
            OPEN I-O MATERIAL-FILE
            IF FS-STATUS = "35"
                OPEN OUTPUT MATERIAL-FILE
@@ -36,31 +132,80 @@
                OPEN I-O MATERIAL-FILE
            END-IF.
 
-           PERFORM UNTIL WS-FIN = 'S'
-               DISPLAY " "
-               DISPLAY "=== PANEL DE CONTROL DE SUMINISTROS ==="
-               DISPLAY "1. Registrar Nuevo Material"
-               DISPLAY "2. Añadir Material (Setear)"
-               DISPLAY "3. Gastar Material (Salida)"
-               DISPLAY "4. Ver Inventario y ALERTAS"
-               DISPLAY "5. Salir"
-               DISPLAY "Seleccione: " WITH NO ADVANCING
-               ACCEPT WS-OPCION
-
-               EVALUATE WS-OPCION
-                   WHEN 1 PERFORM ALTA-MATERIAL
-                   WHEN 2 PERFORM MODIF-MATERIAL
-                   WHEN 3 PERFORM GASTAR-MATERIAL
-                   WHEN 4 PERFORM LISTAR-ALERTAS
-                   WHEN 5 MOVE 'S' TO WS-FIN
-                   WHEN OTHER DISPLAY "Opcion invalida."
-               END-EVALUATE
-           END-PERFORM.
+           IF WS-PARM-EJECUCION = "CONTEO"
+               PERFORM MODO-CONTEO-FISICO
+           ELSE
+               PERFORM UNTIL WS-FIN = 'S'
+                   DISPLAY " "
+                   DISPLAY "=== PANEL DE CONTROL DE SUMINISTROS ==="
+                   DISPLAY "1. Registrar Nuevo Material"
+                   DISPLAY "2. Añadir Material (Setear)"
+                   DISPLAY "3. Gastar Material (Salida)"
+                   DISPLAY "4. Ver Inventario y ALERTAS"
+                   DISPLAY "5. Transferir Material entre Almacenes"
+                   DISPLAY "6. Generar Orden de Compra"
+                   DISPLAY "7. Valorizacion de Inventario"
+                   DISPLAY "8. Salir"
+                   DISPLAY "Seleccione: " WITH NO ADVANCING
+                   ACCEPT WS-OPCION
+
+                   EVALUATE WS-OPCION
+                       WHEN 1 PERFORM ALTA-MATERIAL
+                       WHEN 2 PERFORM MODIF-MATERIAL
+                       WHEN 3 PERFORM GASTAR-MATERIAL
+                       WHEN 4 PERFORM LISTAR-ALERTAS
+                       WHEN 5 PERFORM TRANSFERIR-MATERIAL
+                       WHEN 6 PERFORM GENERAR-ORDEN-COMPRA
+                       WHEN 7 PERFORM VALORIZAR-INVENTARIO
+                       WHEN 8 MOVE 'S' TO WS-FIN
+                       WHEN OTHER DISPLAY "Opcion invalida."
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
            CLOSE MATERIAL-FILE
            STOP RUN.
 
+       RESPALDAR-MATERIAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-BACKUP
+           STRING "MATERIA-BACKUP-" WS-BK-ANIO WS-BK-MES WS-BK-DIA
+                  ".DAT"
+               DELIMITED BY SIZE INTO WS-BACKUP-NOMBRE
+           OPEN INPUT MATERIAL-FILE
+           IF FS-STATUS = "35"
+               CONTINUE
+           ELSE
+               OPEN OUTPUT BACKUP-FILE
+               IF FS-STATUS-BK NOT = "00"
+                   DISPLAY "ERROR: No se pudo crear el respaldo "
+                           WS-BACKUP-NOMBRE ": " FS-STATUS-BK
+                   CLOSE MATERIAL-FILE
+               ELSE
+                   MOVE LOW-VALUES TO MAT-CLAVE
+                   START MATERIAL-FILE KEY NOT LESS MAT-CLAVE
+                   MOVE 'N' TO WS-EOF-BACKUP
+                   PERFORM UNTIL WS-EOF-BACKUP = 'S'
+                       READ MATERIAL-FILE NEXT
+                           AT END MOVE 'S' TO WS-EOF-BACKUP
+                           NOT AT END
+                               MOVE MAT-ID             TO BK-ID
+                               MOVE MAT-ALMACEN        TO BK-ALMACEN
+                               MOVE MAT-NOMBRE         TO BK-NOMBRE
+                               MOVE MAT-CANTIDAD       TO BK-CANTIDAD
+                               MOVE MAT-MINIMO         TO BK-MINIMO
+                               MOVE MAT-COSTO-UNITARIO
+                                    TO BK-COSTO-UNITARIO
+                               WRITE BACKUP-REG
+                       END-READ
+                   END-PERFORM
+                   CLOSE BACKUP-FILE
+                   CLOSE MATERIAL-FILE
+                   DISPLAY "Respaldo generado: " WS-BACKUP-NOMBRE
+               END-IF
+           END-IF.
+
        GASTAR-MATERIAL.
            DISPLAY "ID del material a gastar: " ACCEPT MAT-ID
+           DISPLAY "Almacen: " ACCEPT MAT-ALMACEN
            READ MATERIAL-FILE
                INVALID KEY DISPLAY "Error: No existe ese material."
                NOT INVALID KEY
@@ -71,8 +216,12 @@
                    IF WS-GASTO > MAT-CANTIDAD
                        DISPLAY "ERROR: No hay stock suficiente."
                    ELSE
+                       MOVE MAT-CANTIDAD TO WS-MOV-CANT-ANTES
                        SUBTRACT WS-GASTO FROM MAT-CANTIDAD
                        REWRITE MATERIAL-REG
+                       MOVE MAT-CANTIDAD TO WS-MOV-CANT-DESPUES
+                       MOVE "GASTO" TO WS-MOV-TIPO
+                       PERFORM REGISTRAR-MOVIMIENTO
                        DISPLAY "Gasto registrado."
                        IF MAT-CANTIDAD <= 5
                            DISPLAY "!!! AVISO: STOCK CRITICO !!!"
@@ -83,49 +232,92 @@
        CARGA-INICIAL-BASE.
            DISPLAY "Generando materiales de base..."
            MOVE 00001 TO MAT-ID
+           MOVE "ALM1" TO MAT-ALMACEN
            MOVE "HIERRO CORRUGADO" TO MAT-NOMBRE
            MOVE 000050 TO MAT-CANTIDAD
            MOVE 0010 TO MAT-MINIMO
+           MOVE 12.50 TO MAT-COSTO-UNITARIO
            WRITE MATERIAL-REG
            MOVE 00002 TO MAT-ID
+           MOVE "ALM1" TO MAT-ALMACEN
            MOVE "CEMENTO GRIS" TO MAT-NOMBRE
            MOVE 000004 TO MAT-CANTIDAD
            MOVE 0015 TO MAT-MINIMO
+           MOVE 8.75 TO MAT-COSTO-UNITARIO
            WRITE MATERIAL-REG
            DISPLAY "Carga inicial completada.".
 
        ALTA-MATERIAL.
            DISPLAY "ID: " ACCEPT MAT-ID
-           DISPLAY "Nombre: " ACCEPT MAT-NOMBRE
-           DISPLAY "Stock: " ACCEPT MAT-CANTIDAD
-           DISPLAY "Minimo: " ACCEPT MAT-MINIMO
+           DISPLAY "Almacen: " ACCEPT MAT-ALMACEN
+           MOVE 'N' TO WS-DATOS-VALIDOS
+           PERFORM UNTIL WS-DATOS-VALIDOS = 'S'
+               DISPLAY "Nombre: " ACCEPT MAT-NOMBRE
+               DISPLAY "Stock: " ACCEPT MAT-CANTIDAD
+               DISPLAY "Minimo: " ACCEPT MAT-MINIMO
+               DISPLAY "Costo unitario: " ACCEPT MAT-COSTO-UNITARIO
+               IF MAT-NOMBRE = SPACES
+                   DISPLAY "ERROR: El nombre no puede quedar en "
+                           "blanco."
+               ELSE
+                   IF MAT-MINIMO > MAT-CANTIDAD
+                       DISPLAY "ERROR: El minimo no puede ser mayor "
+                               "que el stock inicial."
+                   ELSE
+                       MOVE 'S' TO WS-DATOS-VALIDOS
+                   END-IF
+               END-IF
+           END-PERFORM
            WRITE MATERIAL-REG
                INVALID KEY DISPLAY "ID duplicado."
-               NOT INVALID KEY DISPLAY "Guardado."
+               NOT INVALID KEY
+                   MOVE ZERO TO WS-MOV-CANT-ANTES
+                   MOVE MAT-CANTIDAD TO WS-MOV-CANT-DESPUES
+                   MOVE "ALTA" TO WS-MOV-TIPO
+                   PERFORM REGISTRAR-MOVIMIENTO
+                   DISPLAY "Guardado."
            END-WRITE.
 
        MODIF-MATERIAL.
            DISPLAY "ID a modificar: " ACCEPT MAT-ID
+           DISPLAY "Almacen: " ACCEPT MAT-ALMACEN
            READ MATERIAL-FILE
                INVALID KEY DISPLAY "No encontrado."
                NOT INVALID KEY
-                   DISPLAY "Nombre: " MAT-NOMBRE
-                   DISPLAY "Nuevo stock: " ACCEPT MAT-CANTIDAD
+                   DISPLAY "Nombre actual: " MAT-NOMBRE
+                   MOVE MAT-CANTIDAD TO WS-MOV-CANT-ANTES
+                   MOVE 'N' TO WS-DATOS-VALIDOS
+                   PERFORM UNTIL WS-DATOS-VALIDOS = 'S'
+                       DISPLAY "Nuevo nombre: " ACCEPT MAT-NOMBRE
+                       DISPLAY "Nuevo stock: " ACCEPT MAT-CANTIDAD
+                       DISPLAY "Nuevo costo unitario: "
+                               ACCEPT MAT-COSTO-UNITARIO
+                       IF MAT-NOMBRE = SPACES
+                           DISPLAY "ERROR: El nombre no puede "
+                                   "quedar en blanco."
+                       ELSE
+                           MOVE 'S' TO WS-DATOS-VALIDOS
+                       END-IF
+                   END-PERFORM
                    REWRITE MATERIAL-REG
+                   MOVE MAT-CANTIDAD TO WS-MOV-CANT-DESPUES
+                   MOVE "MODIF" TO WS-MOV-TIPO
+                   PERFORM REGISTRAR-MOVIMIENTO
                    DISPLAY "Actualizado."
            END-READ.
 
        LISTAR-ALERTAS.
-           MOVE 0 TO MAT-ID
-           START MATERIAL-FILE KEY NOT LESS MAT-ID
+           MOVE LOW-VALUES TO MAT-CLAVE
+           START MATERIAL-FILE KEY NOT LESS MAT-CLAVE
            DISPLAY "--------------------------------------------"
-           DISPLAY "ID    | NOMBRE              | STK | ESTADO"
+           DISPLAY "ID    |ALM | NOMBRE              | STK | ESTADO"
            DISPLAY "--------------------------------------------"
            PERFORM UNTIL FS-STATUS = "10"
                READ MATERIAL-FILE NEXT
                    AT END MOVE "10" TO FS-STATUS
                    NOT AT END
-                       DISPLAY MAT-ID " | " MAT-NOMBRE " | "
+                       DISPLAY MAT-ID " | " MAT-ALMACEN " | "
+                               MAT-NOMBRE " | "
                                MAT-CANTIDAD " | " WITH NO ADVANCING
                        IF MAT-CANTIDAD <= 5
                            DISPLAY "CRITICO"
@@ -138,4 +330,209 @@
                        END-IF
                END-READ
            END-PERFORM
-           MOVE "00" TO FS-STATUS.
\ No newline at end of file
+           MOVE "00" TO FS-STATUS.
+
+       VALORIZAR-INVENTARIO.
+           MOVE LOW-VALUES TO MAT-CLAVE
+           START MATERIAL-FILE KEY NOT LESS MAT-CLAVE
+           MOVE ZERO TO WS-VAL-TOTAL
+           DISPLAY "--------------------------------------------"
+           DISPLAY "ID    |ALM | NOMBRE              | VALORIZADO"
+           DISPLAY "--------------------------------------------"
+           PERFORM UNTIL FS-STATUS = "10"
+               READ MATERIAL-FILE NEXT
+                   AT END MOVE "10" TO FS-STATUS
+                   NOT AT END
+                       COMPUTE WS-VAL-SUBTOTAL ROUNDED =
+                               MAT-CANTIDAD * MAT-COSTO-UNITARIO
+                       ADD WS-VAL-SUBTOTAL TO WS-VAL-TOTAL
+                       DISPLAY MAT-ID " | " MAT-ALMACEN " | "
+                               MAT-NOMBRE " | " WS-VAL-SUBTOTAL
+               END-READ
+           END-PERFORM
+           DISPLAY "--------------------------------------------"
+           DISPLAY "VALOR TOTAL DEL INVENTARIO: " WS-VAL-TOTAL
+           MOVE "00" TO FS-STATUS.
+
+       GENERAR-ORDEN-COMPRA.
+           OPEN OUTPUT ORDEN-COMPRA-FILE
+           IF FS-STATUS-OC NOT = "00"
+               DISPLAY "ERROR: No se pudo crear ORDEN-COMPRA.DAT: "
+                       FS-STATUS-OC
+           ELSE
+               MOVE LOW-VALUES TO MAT-CLAVE
+               START MATERIAL-FILE KEY NOT LESS MAT-CLAVE
+               PERFORM UNTIL FS-STATUS = "10"
+                   READ MATERIAL-FILE NEXT
+                       AT END MOVE "10" TO FS-STATUS
+                       NOT AT END
+                           IF MAT-CANTIDAD < MAT-MINIMO
+                                       OR MAT-CANTIDAD <= 5
+                               IF MAT-CANTIDAD < MAT-MINIMO
+                                   COMPUTE WS-OC-CANTIDAD =
+                                           (MAT-MINIMO - MAT-CANTIDAD)
+                                           + (MAT-MINIMO / 5)
+                               ELSE
+                                   COMPUTE WS-OC-CANTIDAD =
+                                           (5 - MAT-CANTIDAD)
+                                           + (MAT-MINIMO / 5) + 1
+                               END-IF
+                               MOVE SPACES TO ORDEN-COMPRA-LINEA
+                               STRING "ID:"      MAT-ID
+                                      " NOMBRE:" MAT-NOMBRE
+                                      " CANTIDAD-SUGERIDA:"
+                                      WS-OC-CANTIDAD
+                                   DELIMITED BY SIZE
+                                   INTO ORDEN-COMPRA-LINEA
+                               WRITE ORDEN-COMPRA-LINEA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ORDEN-COMPRA-FILE
+               MOVE "00" TO FS-STATUS
+               DISPLAY "Orden de compra generada en ORDEN-COMPRA.DAT."
+           END-IF.
+
+       TRANSFERIR-MATERIAL.
+           DISPLAY "ID del material a transferir: " ACCEPT WS-TRF-ID
+           DISPLAY "Almacen origen: " ACCEPT WS-TRF-ORIGEN
+           DISPLAY "Almacen destino: " ACCEPT WS-TRF-DESTINO
+           DISPLAY "Cantidad a transferir: " ACCEPT WS-TRF-CANTIDAD
+
+           MOVE WS-TRF-ID TO MAT-ID
+           MOVE WS-TRF-ORIGEN TO MAT-ALMACEN
+           READ MATERIAL-FILE
+               INVALID KEY
+                   DISPLAY "Error: No existe ese material en el "
+                           "almacen origen."
+               NOT INVALID KEY
+                   IF WS-TRF-CANTIDAD > MAT-CANTIDAD
+                       DISPLAY "ERROR: No hay stock suficiente "
+                               "en el origen."
+                   ELSE
+                       MOVE MAT-NOMBRE TO WS-TRF-NOMBRE
+                       MOVE MAT-MINIMO TO WS-TRF-MINIMO
+                       MOVE MAT-COSTO-UNITARIO TO WS-TRF-COSTO
+                       MOVE MAT-CANTIDAD TO WS-MOV-CANT-ANTES
+                       SUBTRACT WS-TRF-CANTIDAD FROM MAT-CANTIDAD
+                       REWRITE MATERIAL-REG
+                       MOVE MAT-CANTIDAD TO WS-MOV-CANT-DESPUES
+                       MOVE "TRF-SALIDA" TO WS-MOV-TIPO
+                       PERFORM REGISTRAR-MOVIMIENTO
+                       PERFORM ACREDITAR-DESTINO
+                       DISPLAY "Transferencia realizada."
+                   END-IF
+           END-READ.
+
+       ACREDITAR-DESTINO.
+           MOVE WS-TRF-ID TO MAT-ID
+           MOVE WS-TRF-DESTINO TO MAT-ALMACEN
+           READ MATERIAL-FILE
+               INVALID KEY
+                   MOVE WS-TRF-NOMBRE TO MAT-NOMBRE
+                   MOVE WS-TRF-MINIMO TO MAT-MINIMO
+                   MOVE WS-TRF-COSTO TO MAT-COSTO-UNITARIO
+                   MOVE WS-TRF-CANTIDAD TO MAT-CANTIDAD
+                   WRITE MATERIAL-REG
+                   MOVE ZERO TO WS-MOV-CANT-ANTES
+                   MOVE MAT-CANTIDAD TO WS-MOV-CANT-DESPUES
+                   MOVE "TRF-ENTRA " TO WS-MOV-TIPO
+                   PERFORM REGISTRAR-MOVIMIENTO
+               NOT INVALID KEY
+                   MOVE MAT-CANTIDAD TO WS-MOV-CANT-ANTES
+                   ADD WS-TRF-CANTIDAD TO MAT-CANTIDAD
+                   REWRITE MATERIAL-REG
+                   MOVE MAT-CANTIDAD TO WS-MOV-CANT-DESPUES
+                   MOVE "TRF-ENTRA " TO WS-MOV-TIPO
+                   PERFORM REGISTRAR-MOVIMIENTO
+           END-READ.
+
+       REGISTRAR-MOVIMIENTO.
+           MOVE FUNCTION CURRENT-DATE TO WS-MOV-FECHA-HORA
+           MOVE SPACES TO MOVIMIENTO-LINEA
+           STRING "ID:"       MAT-ID
+                  " ALM:"     MAT-ALMACEN
+                  " OP:"      WS-MOV-TIPO
+                  " ANTES:"   WS-MOV-CANT-ANTES
+                  " DESPUES:" WS-MOV-CANT-DESPUES
+                  " FECHA:"   WS-MOV-DIA "/" WS-MOV-MES "/" WS-MOV-ANIO
+                  " HORA:"    WS-MOV-HORA ":" WS-MOV-MINUTO ":"
+                              WS-MOV-SEGUNDO
+               DELIMITED BY SIZE INTO MOVIMIENTO-LINEA
+           OPEN EXTEND MOVIMIENTOS-FILE
+           IF FS-STATUS-MOV NOT = "00"
+               DISPLAY "ERROR: No se pudo registrar el movimiento en "
+                       "MOVIMIENTOS.DAT: " FS-STATUS-MOV
+           ELSE
+               WRITE MOVIMIENTO-LINEA
+               CLOSE MOVIMIENTOS-FILE
+           END-IF.
+
+       MODO-CONTEO-FISICO.
+           OPEN INPUT CONTEO-FISICO-FILE
+           IF FS-STATUS-CF NOT = "00"
+               DISPLAY "ERROR: No se pudo abrir CONTEO-FISICO.DAT: "
+                       FS-STATUS-CF
+           ELSE
+               OPEN OUTPUT DISCREPANCIAS-FILE
+               IF FS-STATUS-DISC NOT = "00"
+                   DISPLAY "ERROR: No se pudo crear DISCREPANCIAS.DAT: "
+                           FS-STATUS-DISC
+                   CLOSE CONTEO-FISICO-FILE
+               ELSE
+                   MOVE 'N' TO WS-EOF-CONTEO
+                   PERFORM UNTIL WS-EOF-CONTEO = 'S'
+                       READ CONTEO-FISICO-FILE
+                           AT END MOVE 'S' TO WS-EOF-CONTEO
+                           NOT AT END PERFORM COMPARAR-CONTEO
+                       END-READ
+                   END-PERFORM
+                   CLOSE DISCREPANCIAS-FILE
+                   CLOSE CONTEO-FISICO-FILE
+                   DISPLAY "Reconciliacion completada. Ver "
+                           "DISCREPANCIAS.DAT."
+               END-IF
+           END-IF.
+
+       COMPARAR-CONTEO.
+           MOVE CONT-ID TO MAT-ID
+           MOVE LOW-VALUES TO MAT-ALMACEN
+           START MATERIAL-FILE KEY IS NOT LESS MAT-CLAVE
+               INVALID KEY MOVE "10" TO FS-STATUS
+           END-START
+           MOVE ZERO TO WS-CF-TOTAL-MATERIAL
+           MOVE 'N' TO WS-CF-ENCONTRADO
+           PERFORM UNTIL FS-STATUS = "10"
+               READ MATERIAL-FILE NEXT
+                   AT END MOVE "10" TO FS-STATUS
+                   NOT AT END
+                       IF MAT-ID = CONT-ID
+                           MOVE 'S' TO WS-CF-ENCONTRADO
+                           MOVE MAT-NOMBRE TO WS-CF-NOMBRE
+                           ADD MAT-CANTIDAD TO WS-CF-TOTAL-MATERIAL
+                       ELSE
+                           MOVE "10" TO FS-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-CF-ENCONTRADO = 'N'
+               MOVE SPACES TO DISCREPANCIA-LINEA
+               STRING "ID:" CONT-ID
+                      " NO ENCONTRADO EN MATERIA.DAT"
+                   DELIMITED BY SIZE INTO DISCREPANCIA-LINEA
+               WRITE DISCREPANCIA-LINEA
+           ELSE
+               IF WS-CF-TOTAL-MATERIAL NOT = CONT-CANTIDAD
+                   COMPUTE WS-CF-DIFERENCIA =
+                           CONT-CANTIDAD - WS-CF-TOTAL-MATERIAL
+                   MOVE SPACES TO DISCREPANCIA-LINEA
+                   STRING "ID:"          CONT-ID
+                          " NOMBRE:"     WS-CF-NOMBRE
+                          " SISTEMA:"    WS-CF-TOTAL-MATERIAL
+                          " FISICO:"     CONT-CANTIDAD
+                          " DIFERENCIA:" WS-CF-DIFERENCIA
+                       DELIMITED BY SIZE INTO DISCREPANCIA-LINEA
+                   WRITE DISCREPANCIA-LINEA
+               END-IF
+           END-IF
+           MOVE "00" TO FS-STATUS.
