@@ -7,13 +7,39 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-ID
+               FILE STATUS IS WS-PROD-FS.
+
+           SELECT REPORTE-FILE ASSIGN TO "REPORTE.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTOS-FILE.
+       01  PRODUCTO-REG.
+           05 PROD-ID             PIC X(05).
+           05 PROD-NOMBRE         PIC X(20).
+           05 PROD-STOCK          PIC S9(4) COMP-3.
+           05 PROD-PRECIO         PIC 9(5)V99.
+
+       FD  REPORTE-FILE.
+       01  REPORTE-LINEA          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-SISTEMA-ESTADO.
            05 WS-CONTADOR-REGRS      PIC 9(03) VALUE ZERO.
+           05 WS-CONTADOR-CORREC     PIC 9(03) VALUE ZERO.
            05 WS-EOF-FLAG            PIC X(01) VALUE 'N'.
               88 END-OF-FILE                   VALUE 'S'.
            05 WS-INDICE              PIC 9(02) COMP.
+           05 WS-PROD-FS             PIC XX.
+           05 WS-REPORTE-FS          PIC XX.
 
        01  WS-TABLA-PRODUCTOS.
            05 WS-PRODUCTO-ITEM OCCURS 50 TIMES
@@ -32,6 +58,23 @@
            05 FILLER                 PIC X(2)  VALUE SPACES.
            05 DETALLE-PRECIO         PIC $ZZ.ZZ9,99.
 
+       01  WS-REPORTE-CONTROL.
+           05 WS-LINEA-CONTADOR      PIC 9(03) VALUE ZERO.
+           05 WS-PAGINA-NUM          PIC 9(03) VALUE ZERO.
+           05 WS-FECHA-HORA          PIC X(19) VALUE SPACES.
+           05 WS-FECHA-SISTEMA.
+              10 WS-ANIO             PIC 9(04).
+              10 WS-MES              PIC 9(02).
+              10 WS-DIA              PIC 9(02).
+              10 WS-HORA             PIC 9(02).
+              10 WS-MINUTO           PIC 9(02).
+              10 WS-SEGUNDO          PIC 9(02).
+              10 FILLER              PIC X(06).
+
+       01  WS-LINEA-ENCABEZADO       PIC X(80)
+               VALUE "ID     NOMBRE               STOCK    PRECIO     ".
+       01  WS-LINEA-SEPARADOR        PIC X(80) VALUE ALL "-".
+
        PROCEDURE DIVISION.
        000-CONTROL-PRINCIPAL.
            PERFORM 100-INICIALIZAR-DATOS
@@ -40,27 +83,61 @@
            STOP RUN.
 
        100-INICIALIZAR-DATOS.
-           SET IDX-PROD TO 1
-           MOVE "A100" TO WS-PROD-ID(1)
-           MOVE "MONITOR 24 PULG" TO WS-PROD-NOMBRE(1)
-           MOVE 15 TO WS-PROD-STOCK(1)
-           MOVE 150,50 TO WS-PROD-PRECIO(1)
-
-           SET IDX-PROD TO 2
-           MOVE "B200" TO WS-PROD-ID(2)
-           MOVE "TECLADO MECANICO" TO WS-PROD-NOMBRE(2)
-           MOVE -5 TO WS-PROD-STOCK(2)
-           MOVE 45,00 TO WS-PROD-PRECIO(2).
+           MOVE ZERO TO WS-CONTADOR-REGRS
+           OPEN INPUT PRODUCTOS-FILE
+           IF WS-PROD-FS = "35"
+               OPEN OUTPUT PRODUCTOS-FILE
+               PERFORM 120-CARGA-INICIAL-PRODUCTOS
+               CLOSE PRODUCTOS-FILE
+               OPEN INPUT PRODUCTOS-FILE
+           END-IF
+           IF WS-PROD-FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " WS-PROD-FS
+           ELSE
+               PERFORM UNTIL END-OF-FILE
+                          OR WS-CONTADOR-REGRS = 50
+                   READ PRODUCTOS-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONTADOR-REGRS
+                           SET IDX-PROD TO WS-CONTADOR-REGRS
+                           MOVE PROD-ID     TO WS-PROD-ID(IDX-PROD)
+                           MOVE PROD-NOMBRE TO WS-PROD-NOMBRE(IDX-PROD)
+                           MOVE PROD-STOCK  TO WS-PROD-STOCK(IDX-PROD)
+                           MOVE PROD-PRECIO TO WS-PROD-PRECIO(IDX-PROD)
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCTOS-FILE
+           END-IF.
+
+       120-CARGA-INICIAL-PRODUCTOS.
+           DISPLAY "PRODUCTOS.DAT no existe, generando datos base..."
+           MOVE "A100"                  TO PROD-ID
+           MOVE "TORNILLO HEXAGONAL"    TO PROD-NOMBRE
+           MOVE 120                     TO PROD-STOCK
+           MOVE 0,75                    TO PROD-PRECIO
+           WRITE PRODUCTO-REG
+           MOVE "B200"                  TO PROD-ID
+           MOVE "ARANDELA METALICA"     TO PROD-NOMBRE
+           MOVE -15                     TO PROD-STOCK
+           MOVE 0,15                    TO PROD-PRECIO
+           WRITE PRODUCTO-REG
+           DISPLAY "Carga inicial de PRODUCTOS.DAT completada.".
 
        200-PROCESAR-INVENTARIO.
-           SEARCH WS-PRODUCTO-ITEM
-               AT END
-                  DISPLAY "BUSQUEDA FINALIZADA"
-               WHEN WS-PROD-STOCK(IDX-PROD) < 0
-                  DISPLAY "ALERTA: STOCK NEGATIVO EN ID: "
-                          WS-PROD-ID(IDX-PROD)
-                  PERFORM 250-CORREGIR-STOCK
-           END-SEARCH.
+           MOVE ZERO TO WS-CONTADOR-CORREC
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-CONTADOR-REGRS
+               IF WS-PROD-STOCK(WS-INDICE) < 0
+                   DISPLAY "ALERTA: STOCK NEGATIVO EN ID: "
+                           WS-PROD-ID(WS-INDICE)
+                   SET IDX-PROD TO WS-INDICE
+                   PERFORM 250-CORREGIR-STOCK
+                   ADD 1 TO WS-CONTADOR-CORREC
+               END-IF
+           END-PERFORM
+           DISPLAY "TOTAL DE CORRECCIONES APLICADAS: "
+                   WS-CONTADOR-CORREC.
 
        250-CORREGIR-STOCK.
            COMPUTE WS-PROD-STOCK(IDX-PROD) =
@@ -70,11 +147,51 @@
            DISPLAY "------------------------------------------------"
            DISPLAY "ID     NOMBRE               STOCK    PRECIO     "
            DISPLAY "------------------------------------------------"
-           PERFORM VARYING WS-INDICE FROM 1 BY 1
-             UNTIL WS-INDICE > 2
-               MOVE WS-PROD-ID(WS-INDICE)     TO DETALLE-ID
-               MOVE WS-PROD-NOMBRE(WS-INDICE) TO DETALLE-NOM
-               MOVE WS-PROD-STOCK(WS-INDICE)  TO DETALLE-STOCK
-               MOVE WS-PROD-PRECIO(WS-INDICE) TO DETALLE-PRECIO
-               DISPLAY WS-SALIDA-FORMATEADA
-           END-PERFORM.
\ No newline at end of file
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA
+           STRING WS-DIA    "/" WS-MES    "/" WS-ANIO   " "
+                  WS-HORA   ":" WS-MINUTO ":" WS-SEGUNDO
+               DELIMITED BY SIZE INTO WS-FECHA-HORA
+           MOVE ZERO TO WS-LINEA-CONTADOR
+           MOVE ZERO TO WS-PAGINA-NUM
+           OPEN OUTPUT REPORTE-FILE
+           IF WS-REPORTE-FS NOT = "00"
+               DISPLAY "ERROR AL CREAR REPORTE.PRT: " WS-REPORTE-FS
+           ELSE
+               PERFORM VARYING WS-INDICE FROM 1 BY 1
+                 UNTIL WS-INDICE > WS-CONTADOR-REGRS
+                   IF WS-LINEA-CONTADOR = 0
+                       PERFORM 310-ESCRIBIR-ENCABEZADO
+                   END-IF
+                   MOVE WS-PROD-ID(WS-INDICE)     TO DETALLE-ID
+                   MOVE WS-PROD-NOMBRE(WS-INDICE) TO DETALLE-NOM
+                   MOVE WS-PROD-STOCK(WS-INDICE)  TO DETALLE-STOCK
+                   MOVE WS-PROD-PRECIO(WS-INDICE) TO DETALLE-PRECIO
+                   DISPLAY WS-SALIDA-FORMATEADA
+                   MOVE SPACES TO REPORTE-LINEA
+                   MOVE WS-SALIDA-FORMATEADA TO REPORTE-LINEA
+                   WRITE REPORTE-LINEA
+                   ADD 1 TO WS-LINEA-CONTADOR
+                   IF WS-LINEA-CONTADOR = 60
+                       MOVE ZERO TO WS-LINEA-CONTADOR
+                   END-IF
+               END-PERFORM
+               CLOSE REPORTE-FILE
+           END-IF.
+
+       310-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-PAGINA-NUM
+           MOVE SPACES TO REPORTE-LINEA
+           STRING "EMPRESA DEMO S.A. - REPORTE DE INVENTARIO AVANZADO"
+               DELIMITED BY SIZE INTO REPORTE-LINEA
+           WRITE REPORTE-LINEA
+           MOVE SPACES TO REPORTE-LINEA
+           STRING "FECHA/HORA: " WS-FECHA-HORA
+                  "   PAGINA: " WS-PAGINA-NUM
+               DELIMITED BY SIZE INTO REPORTE-LINEA
+           WRITE REPORTE-LINEA
+           MOVE WS-LINEA-SEPARADOR TO REPORTE-LINEA
+           WRITE REPORTE-LINEA
+           MOVE WS-LINEA-ENCABEZADO TO REPORTE-LINEA
+           WRITE REPORTE-LINEA
+           MOVE WS-LINEA-SEPARADOR TO REPORTE-LINEA
+           WRITE REPORTE-LINEA.
